@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. employee-lookup.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPLOYEE-INDEX-FILE ASSIGN TO "data/roster.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS EMP-ID
+                   FILE STATUS IS WS-Index-Status.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE-INDEX-FILE.
+           COPY "employee-record.cpy"
+               REPLACING EMPLOYEE-RECORD BY EMPLOYEE-INDEX-RECORD.
+
+           WORKING-STORAGE SECTION.
+           01 WS-Index-Status          PIC X(2).
+               88 WS-Found-Employee            VALUE "00".
+           01 WS-Date                  PIC 9(8).
+           01 WS-Birthday-Greeter      PIC X(80).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date
+
+           DISPLAY "Employee ID?"
+           ACCEPT EMP-ID
+
+           OPEN INPUT EMPLOYEE-INDEX-FILE
+           READ EMPLOYEE-INDEX-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-Found-Employee
+               CALL "birthday-checker" USING EMP-NAME, EMP-BIRTHDAY,
+                    WS-Date, EMP-LANG-CODE, WS-Birthday-Greeter
+           ELSE
+               DISPLAY "No employee found for ID: " EMP-ID
+           END-IF
+
+           CLOSE EMPLOYEE-INDEX-FILE
+
+           STOP RUN.
+
+           END PROGRAM employee-lookup.
