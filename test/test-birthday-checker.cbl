@@ -1,44 +1,50 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. test-birthday-checker.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TEST-CASE-FILE ASSIGN TO "test/test-cases.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD TEST-CASE-FILE.
+           01 TEST-CASE-RECORD.
+               05 TC-Name                   PIC X(30).
+               05 TC-Birthday                PIC 9(8).
+               05 TC-Date                    PIC 9(8).
+               05 TC-Lang-Code                PIC X(2).
+               05 TC-Expected-Greeting       PIC X(80).
+
            WORKING-STORAGE SECTION.
-           01 WS-Name                  PIC X(10).
-           01 WS-Birthday              PIC 9(4).
-           01 Ws-Date                  PIC 9(4).
-           01 WS-Birthday-Greeter      PIC X(40).
+           01 WS-Name                  PIC X(30).
+           01 WS-Birthday              PIC 9(8).
+           01 Ws-Date                  PIC 9(8).
+           01 WS-Lang-Code             PIC X(2).
+           01 WS-Birthday-Greeter      PIC X(80).
+           01 WS-EOF-Flag              PIC X VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       BIRTHDAY.
-           MOVE 'Jay'  TO  WS-Name.
-           MOVE 0226   TO  WS-Birthday.
-           MOVE 0226   TO  Ws-Date.
-
-           CALL 'birthday-checker' USING WS-Name WS-Birthday Ws-Date 
-           WS-Birthday-Greeter.
-           CALL 'assert-equals'    USING "Happy Birthday, Jay!" 
-           WS-Birthday-Greeter.
-
-       NOT-BIRTHDAY.
-           MOVE 'Jay'  TO  WS-Name.
-           MOVE 0226   TO  WS-Birthday.
-           MOVE 1225   TO  WS-Date.
-
-           CALL 'birthday-checker' USING WS-Name WS-Birthday Ws-Date 
-           WS-Birthday-Greeter.
-           CALL 'assert-equals'    USING "It is not your birthday, Jay!" 
-           WS-Birthday-Greeter.
-
-       NEARLY-BIRTHDAY-WITHIN-5-DAYS.
-           MOVE 'Jay'  TO  WS-Name.
-           MOVE 0226   TO  WS-Birthday.
-           MOVE 0221   TO  WS-Date.
-
-           CALL 'birthday-checker' USING WS-Name WS-Birthday Ws-Date 
-           WS-Birthday-Greeter.
-           CALL 'assert-equals'    USING "It is almost your birthday, 
-      -    "Jay!" 
-           WS-Birthday-Greeter.
-
-       END PROGRAM test-birthday-checker.
-       
+           OPEN INPUT TEST-CASE-FILE
+           PERFORM UNTIL WS-EOF
+               READ TEST-CASE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-Flag
+                   NOT AT END
+                       MOVE TC-Name TO WS-Name
+                       MOVE TC-Birthday TO WS-Birthday
+                       MOVE TC-Date TO Ws-Date
+                       MOVE TC-Lang-Code TO WS-Lang-Code
+
+                       CALL 'birthday-checker' USING WS-Name
+                           WS-Birthday Ws-Date WS-Lang-Code
+                           WS-Birthday-Greeter
+                       CALL 'assert-equals' USING
+                           TC-Expected-Greeting WS-Birthday-Greeter
+               END-READ
+           END-PERFORM
+           CLOSE TEST-CASE-FILE.
+
+           END PROGRAM test-birthday-checker.
