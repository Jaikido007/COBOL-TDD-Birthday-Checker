@@ -1,38 +1,236 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. birthday-checker.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LOOKAHEAD-PARAM-FILE
+                   ASSIGN TO "data/lookahead.ctl"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Lookahead-Status.
+               SELECT AUDIT-LOG-FILE ASSIGN TO "data/audit.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Audit-Status.
+               SELECT NOTIFICATION-QUEUE-FILE
+                   ASSIGN TO "data/notify.queue"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Notify-Status.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD LOOKAHEAD-PARAM-FILE.
+           COPY "lookahead-param.cpy".
+
+           FD AUDIT-LOG-FILE.
+           01 AUDIT-LOG-RECORD             PIC X(160).
+
+           FD NOTIFICATION-QUEUE-FILE.
+           01 NOTIFICATION-QUEUE-RECORD    PIC X(120).
+
            WORKING-STORAGE SECTION.
-           01 WS-Result                UNSIGNED-INT.
+           COPY "message-templates.cpy".
+
+           01 WS-Days-Before-Month.
+               05 FILLER                   PIC 9(3) VALUE 0.
+               05 FILLER                   PIC 9(3) VALUE 31.
+               05 FILLER                   PIC 9(3) VALUE 59.
+               05 FILLER                   PIC 9(3) VALUE 90.
+               05 FILLER                   PIC 9(3) VALUE 120.
+               05 FILLER                   PIC 9(3) VALUE 151.
+               05 FILLER                   PIC 9(3) VALUE 181.
+               05 FILLER                   PIC 9(3) VALUE 212.
+               05 FILLER                   PIC 9(3) VALUE 243.
+               05 FILLER                   PIC 9(3) VALUE 273.
+               05 FILLER                   PIC 9(3) VALUE 304.
+               05 FILLER                   PIC 9(3) VALUE 334.
+           01 WS-Days-Before-Month-Tbl REDEFINES WS-Days-Before-Month.
+               05 WS-Days-Before-Month-Entry
+                                        PIC 9(3) OCCURS 12 TIMES.
+
+           01 WS-Birthday-Year         PIC 9(4).
+           01 WS-Birthday-Month        PIC 9(2).
+           01 WS-Birthday-Day          PIC 9(2).
+           01 WS-Birthday-Ordinal      PIC 9(3).
+           01 WS-Date-Year             PIC 9(4).
+           01 WS-Date-Month            PIC 9(2).
+           01 WS-Date-Day              PIC 9(2).
+           01 WS-Date-Ordinal          PIC 9(3).
+           01 WS-Result                PIC S9(4).
+           01 WS-Age                   PIC 9(3).
+           01 WS-Age-Display           PIC ZZ9.
+           01 WS-Same-Month-Day        PIC X VALUE 'N'.
+               88 WS-Same-Day                  VALUE 'Y'.
+           01 WS-Params-Loaded         PIC X VALUE 'N'.
+               88 WS-Params-Are-Loaded         VALUE 'Y'.
+           01 WS-Lookahead-Days        PIC 9(3) VALUE 5.
+           01 WS-Leap-Year-Flag        PIC X VALUE 'N'.
+               88 WS-Is-Leap-Year              VALUE 'Y'.
+           01 WS-Mod-4                 PIC 9(4).
+           01 WS-Mod-100                PIC 9(4).
+           01 WS-Mod-400                PIC 9(4).
+           01 WS-Result-Display        PIC ---9.
+           01 WS-Audit-Timestamp       PIC 9(14).
+           01 WS-Msg-Idx                PIC 9(1).
+           01 WS-Days-Until-Display    PIC ---9.
+           01 WS-Lookahead-Status      PIC X(2).
+               88 WS-Lookahead-File-Missing    VALUE '35'.
+           01 WS-Audit-Status          PIC X(2).
+               88 WS-Audit-File-Missing        VALUE '35'.
+           01 WS-Notify-Status         PIC X(2).
+               88 WS-Notify-File-Missing       VALUE '35'.
 
            LINKAGE SECTION.
-           01 LS-Name                  PIC X(10).
-           01 LS-Birthday              PIC 9(4).
-           01 LS-Date                  PIC 9(4).
-           01 LS-Birthday-Greeter      PIC X(40).
-
-       PROCEDURE DIVISION USING LS-Name, LS-Birthday, LS-Date, 
-                                LS-Birthday-Greeter.
-           COMPUTE WS-Result =  LS-Birthday - LS-Date
-      
-           IF WS-Result = 1 OR 2 OR 3 OR 4 OR 5
-               STRING "It is almost your birthday " FUNCTION TRIM 
-                   (LS-Name) "!" INTO LS-Birthday-Greeter
-               END-STRING
-               DISPLAY LS-Birthday-Greeter
-           STOP RUN.
+           01 LS-Name                  PIC X(30).
+           01 LS-Birthday              PIC 9(8).
+           01 LS-Date                  PIC 9(8).
+           01 LS-Lang-Code             PIC X(2).
+           01 LS-Birthday-Greeter      PIC X(80).
+
+       PROCEDURE DIVISION USING LS-Name, LS-Birthday, LS-Date,
+                                LS-Lang-Code, LS-Birthday-Greeter.
+           PERFORM FIND-MESSAGE-TEMPLATE
+               VARYING WS-Msg-Idx FROM 1 BY 1
+               UNTIL WS-Msg-Idx > 2
+                   OR WS-Msg-Lang-Code (WS-Msg-Idx) = LS-Lang-Code
+           IF WS-Msg-Idx > 2
+               MOVE 1 TO WS-Msg-Idx
+           END-IF
+
+           IF NOT WS-Params-Are-Loaded
+               PERFORM LOAD-LOOKAHEAD-PARAM
+               MOVE 'Y' TO WS-Params-Loaded
+           END-IF
+
+           COMPUTE WS-Birthday-Year = LS-Birthday / 10000
+           COMPUTE WS-Birthday-Month =
+               FUNCTION MOD (LS-Birthday, 10000) / 100
+           COMPUTE WS-Birthday-Day = FUNCTION MOD (LS-Birthday, 100)
+
+           COMPUTE WS-Date-Year = LS-Date / 10000
+           COMPUTE WS-Date-Month = FUNCTION MOD (LS-Date, 10000) / 100
+           COMPUTE WS-Date-Day = FUNCTION MOD (LS-Date, 100)
+
+           PERFORM DETERMINE-LEAP-YEAR
+
+           IF WS-Birthday-Month = 02 AND WS-Birthday-Day = 29
+                   AND NOT WS-Is-Leap-Year
+               MOVE 28 TO WS-Birthday-Day
+           END-IF
+
+           COMPUTE WS-Birthday-Ordinal =
+               WS-Days-Before-Month-Entry (WS-Birthday-Month) +
+               WS-Birthday-Day
+           COMPUTE WS-Date-Ordinal =
+               WS-Days-Before-Month-Entry (WS-Date-Month) + WS-Date-Day
+
+           IF WS-Is-Leap-Year AND WS-Birthday-Month > 02
+               ADD 1 TO WS-Birthday-Ordinal
+           END-IF
+           IF WS-Is-Leap-Year AND WS-Date-Month > 02
+               ADD 1 TO WS-Date-Ordinal
+           END-IF
+
+           COMPUTE WS-Result = WS-Birthday-Ordinal - WS-Date-Ordinal
+           IF WS-Result < 0
+               IF WS-Is-Leap-Year
+                   ADD 366 TO WS-Result
+               ELSE
+                   ADD 365 TO WS-Result
+               END-IF
+           END-IF
 
-           IF LS-Birthday = LS-Date
-               STRING "Happy Birthday " FUNCTION TRIM (LS-Name) "!" 
+           MOVE 'N' TO WS-Same-Month-Day
+           IF WS-Birthday-Month = WS-Date-Month
+                   AND WS-Birthday-Day = WS-Date-Day
+               MOVE 'Y' TO WS-Same-Month-Day
+           END-IF
+
+           MOVE SPACES TO LS-Birthday-Greeter
+
+           IF WS-Same-Day
+               COMPUTE WS-Age = WS-Date-Year - WS-Birthday-Year
+               MOVE WS-Age TO WS-Age-Display
+               STRING FUNCTION TRIM (WS-Msg-Happy-Prefix (WS-Msg-Idx))
+                   " " FUNCTION TRIM (LS-Name)
+                   FUNCTION TRIM (WS-Msg-Happy-Suffix (WS-Msg-Idx))
+                   " " FUNCTION TRIM (WS-Age-Display) "!"
+                   INTO LS-Birthday-Greeter
+               END-STRING
+           ELSE IF WS-Result >= 1 AND WS-Result <= WS-Lookahead-Days
+               STRING FUNCTION TRIM (WS-Msg-Almost-Prefix (WS-Msg-Idx))
+                   " " FUNCTION TRIM (LS-Name) "!"
                    INTO LS-Birthday-Greeter
                END-STRING
-               DISPLAY LS-Birthday-Greeter
-           ELSE 
-               STRING "It is not your birthday " FUNCTION TRIM (LS-Name) 
-                   "!" INTO LS-Birthday-Greeter
+               PERFORM WRITE-NOTIFICATION-RECORD
+           ELSE
+               STRING FUNCTION TRIM (WS-Msg-Not-Prefix (WS-Msg-Idx))
+                   " " FUNCTION TRIM (LS-Name) "!"
+                   INTO LS-Birthday-Greeter
                END-STRING
-               DISPLAY LS-Birthday-Greeter 
+           END-IF
+
+           DISPLAY LS-Birthday-Greeter
+
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+       FIND-MESSAGE-TEMPLATE.
+           CONTINUE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-Result TO WS-Result-Display
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-Audit-Timestamp
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING FUNCTION TRIM (LS-Name) "|" LS-Date "|"
+                   FUNCTION TRIM (WS-Result-Display) "|"
+                   FUNCTION TRIM (LS-Birthday-Greeter) "|"
+                   WS-Audit-Timestamp
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-Audit-File-Missing
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       WRITE-NOTIFICATION-RECORD.
+           MOVE WS-Result TO WS-Days-Until-Display
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-Audit-Timestamp
+           MOVE SPACES TO NOTIFICATION-QUEUE-RECORD
+           STRING FUNCTION TRIM (LS-Name) "|" LS-Birthday "|" LS-Date
+                   "|" FUNCTION TRIM (WS-Days-Until-Display) "|"
+                   WS-Audit-Timestamp
+               INTO NOTIFICATION-QUEUE-RECORD
+           END-STRING
+           OPEN EXTEND NOTIFICATION-QUEUE-FILE
+           IF WS-Notify-File-Missing
+               OPEN OUTPUT NOTIFICATION-QUEUE-FILE
+           END-IF
+           WRITE NOTIFICATION-QUEUE-RECORD
+           CLOSE NOTIFICATION-QUEUE-FILE.
+
+       DETERMINE-LEAP-YEAR.
+           COMPUTE WS-Mod-4 = FUNCTION MOD (WS-Date-Year, 4)
+           COMPUTE WS-Mod-100 = FUNCTION MOD (WS-Date-Year, 100)
+           COMPUTE WS-Mod-400 = FUNCTION MOD (WS-Date-Year, 400)
+           MOVE 'N' TO WS-Leap-Year-Flag
+           IF (WS-Mod-4 = 0 AND WS-Mod-100 NOT = 0) OR WS-Mod-400 = 0
+               MOVE 'Y' TO WS-Leap-Year-Flag
+           END-IF.
+
+       LOAD-LOOKAHEAD-PARAM.
+           OPEN INPUT LOOKAHEAD-PARAM-FILE
+           IF NOT WS-Lookahead-File-Missing
+               READ LOOKAHEAD-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LOOKAHEAD-DAYS TO WS-Lookahead-Days
+               END-READ
+               CLOSE LOOKAHEAD-PARAM-FILE
            END-IF.
 
            END PROGRAM birthday-checker.
-     
+
