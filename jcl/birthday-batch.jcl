@@ -0,0 +1,43 @@
+//BDAYBAT  JOB (ACCTNO),'BIRTHDAY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the nightly birthday check against the employee roster.
+//* SORTSTEP puts the roster into calendar-day order (month, then
+//* day) ahead of the check, so the audit log and the notification
+//* file it feeds come out in the same order birthday-report already
+//* presents upcoming birthdays in.
+//*
+//* birthday-batch and birthday-checker open their files by literal
+//* path ("data/roster.dat", "data/audit.log", ...), not by DD name,
+//* so there is no DD-name indirection for CHECKSTEP to redirect --
+//* every DD below binds with PATH= to the same on-disk file the
+//* COBOL SELECT clause names, and the sort has to land on that exact
+//* path for CHECKSTEP to see it.
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='data/roster.dat',PATHOPTS=(ORDONLY),
+//             RECFM=FB,LRECL=46,BLKSIZE=0
+//SORTOUT  DD PATH='data/roster.dat.sorted',
+//             PATHOPTS=(OCREAT,OWRONLY,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP,SIROTH),
+//             RECFM=FB,LRECL=46,BLKSIZE=0
+//SYSIN    DD *
+  SORT FIELDS=(41,2,CH,A,43,2,CH,A)
+/*
+//*
+//* Replace the working roster with the sorted copy in place --
+//* birthday-batch has no DD of its own to redirect, it always opens
+//* "data/roster.dat" directly.
+//*
+//COPYSTEP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='data/roster.dat.sorted',
+//             PATHOPTS=(ORDONLY),PATHDISP=(DELETE)
+//SYSUT2   DD PATH='data/roster.dat',
+//             PATHOPTS=(OWRONLY,OTRUNC)
+//*
+//CHECKSTEP EXEC PGM=BDAYCHK
+//STEPLIB  DD DSN=BDAY.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
