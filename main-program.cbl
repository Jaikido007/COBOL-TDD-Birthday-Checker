@@ -3,22 +3,87 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WS-Name                  PIC X(10).
-           01 WS-Birthday              PIC 9(4).
-           01 WS-Date                  PIC 9(4).
-           01 WS-Birthday-Greeter      PIC X(40).
+           01 WS-Days-In-Month.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 29.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 30.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 30.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 30.
+               05 FILLER                   PIC 9(2) VALUE 31.
+               05 FILLER                   PIC 9(2) VALUE 30.
+               05 FILLER                   PIC 9(2) VALUE 31.
+           01 WS-Days-In-Month-Tbl REDEFINES WS-Days-In-Month.
+               05 WS-Days-In-Month-Entry   PIC 9(2) OCCURS 12 TIMES.
+
+           01 WS-Name                  PIC X(30).
+           01 WS-Birthday              PIC 9(8).
+           01 WS-Birthday-Year         PIC 9(4).
+           01 WS-Birthday-Month        PIC 9(2).
+           01 WS-Birthday-Day          PIC 9(2).
+           01 WS-Date                  PIC 9(8).
+           01 WS-Lang-Code             PIC X(2).
+           01 WS-Birthday-Greeter      PIC X(80).
+           01 WS-Valid-Date-Flag       PIC X VALUE 'N'.
+               88 WS-Valid-Date                VALUE 'Y'.
+           01 WS-Mod-4                 PIC 9(4).
+           01 WS-Mod-100               PIC 9(4).
+           01 WS-Mod-400               PIC 9(4).
+           01 WS-Max-Day               PIC 9(2).
 
        PROCEDURE DIVISION.
-           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-Date
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date
 
            DISPLAY "Today's date: " WS-Date
            DISPLAY "What's' your name?".
            ACCEPT WS-Name.
-           DISPLAY "When is your birthday (MMDD)?".
-           ACCEPT WS-Birthday
 
-           CALL "birthday-checker" USING WS-Name, WS-Birthday, 
-                WS-Date, WS-Birthday-Greeter.
+           PERFORM UNTIL WS-Valid-Date
+               DISPLAY "When is your birthday (CCYYMMDD)?"
+               ACCEPT WS-Birthday
+               PERFORM VALIDATE-BIRTHDAY
+               IF NOT WS-Valid-Date
+                   DISPLAY "That is not a valid date. Please retry."
+               END-IF
+           END-PERFORM
 
-           END PROGRAM main-program.
+           DISPLAY "Preferred language (EN/ES)?".
+           ACCEPT WS-Lang-Code
+
+           CALL "birthday-checker" USING WS-Name, WS-Birthday,
+                WS-Date, WS-Lang-Code, WS-Birthday-Greeter.
+
+           STOP RUN.
 
+       VALIDATE-BIRTHDAY.
+           MOVE 'N' TO WS-Valid-Date-Flag
+           COMPUTE WS-Birthday-Year = WS-Birthday / 10000
+           COMPUTE WS-Birthday-Month =
+               FUNCTION MOD (WS-Birthday, 10000) / 100
+           COMPUTE WS-Birthday-Day = FUNCTION MOD (WS-Birthday, 100)
+
+           IF WS-Birthday-Month >= 1 AND WS-Birthday-Month <= 12
+               MOVE WS-Days-In-Month-Entry (WS-Birthday-Month)
+                   TO WS-Max-Day
+               IF WS-Birthday-Month = 02
+                   COMPUTE WS-Mod-4 =
+                       FUNCTION MOD (WS-Birthday-Year, 4)
+                   COMPUTE WS-Mod-100 =
+                       FUNCTION MOD (WS-Birthday-Year, 100)
+                   COMPUTE WS-Mod-400 =
+                       FUNCTION MOD (WS-Birthday-Year, 400)
+                   IF NOT ((WS-Mod-4 = 0 AND WS-Mod-100 NOT = 0)
+                           OR WS-Mod-400 = 0)
+                       MOVE 28 TO WS-Max-Day
+                   END-IF
+               END-IF
+
+               IF WS-Birthday-Day >= 1 AND WS-Birthday-Day <= WS-Max-Day
+                   MOVE 'Y' TO WS-Valid-Date-Flag
+               END-IF
+           END-IF.
+
+           END PROGRAM main-program.
