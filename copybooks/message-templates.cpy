@@ -0,0 +1,28 @@
+           01 WS-Message-Templates.
+               05 FILLER.
+                   10 FILLER               PIC X(2)  VALUE "EN".
+                   10 FILLER               PIC X(40)
+                       VALUE "Happy Birthday ".
+                   10 FILLER               PIC X(40)
+                       VALUE "! You are turning ".
+                   10 FILLER               PIC X(40)
+                       VALUE "It is almost your birthday ".
+                   10 FILLER               PIC X(40)
+                       VALUE "It is not your birthday ".
+               05 FILLER.
+                   10 FILLER               PIC X(2)  VALUE "ES".
+                   10 FILLER               PIC X(40)
+                       VALUE "Feliz cumpleaños ".
+                   10 FILLER               PIC X(40)
+                       VALUE "! Vas a cumplir ".
+                   10 FILLER               PIC X(40)
+                       VALUE "Falta poco para tu cumpleaños ".
+                   10 FILLER               PIC X(40)
+                       VALUE "Hoy no es tu cumpleaños ".
+           01 WS-Message-Templates-Tbl REDEFINES WS-Message-Templates.
+               05 WS-Msg-Entry                  OCCURS 2 TIMES.
+                   10 WS-Msg-Lang-Code          PIC X(2).
+                   10 WS-Msg-Happy-Prefix       PIC X(40).
+                   10 WS-Msg-Happy-Suffix       PIC X(40).
+                   10 WS-Msg-Almost-Prefix      PIC X(40).
+                   10 WS-Msg-Not-Prefix         PIC X(40).
