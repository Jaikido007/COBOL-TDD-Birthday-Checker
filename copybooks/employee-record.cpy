@@ -0,0 +1,5 @@
+           01 EMPLOYEE-RECORD.
+               05 EMP-ID                   PIC X(6).
+               05 EMP-NAME                 PIC X(30).
+               05 EMP-BIRTHDAY             PIC 9(8).
+               05 EMP-LANG-CODE            PIC X(2).
