@@ -0,0 +1,2 @@
+           01 LOOKAHEAD-PARAM-RECORD.
+               05 LOOKAHEAD-DAYS           PIC 9(3).
