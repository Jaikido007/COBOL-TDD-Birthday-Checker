@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. roster-load.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPLOYEE-ROSTER-FILE ASSIGN TO "data/roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EMPLOYEE-INDEX-FILE ASSIGN TO "data/roster.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS EMP-ID OF EMPLOYEE-INDEX-RECORD
+                   FILE STATUS IS WS-Index-Status.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE-ROSTER-FILE.
+           COPY "employee-record.cpy".
+
+           FD EMPLOYEE-INDEX-FILE.
+           COPY "employee-record.cpy"
+               REPLACING EMPLOYEE-RECORD BY EMPLOYEE-INDEX-RECORD.
+
+           WORKING-STORAGE SECTION.
+           01 WS-Index-Status          PIC X(2).
+           01 WS-EOF-Flag              PIC X VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT EMPLOYEE-ROSTER-FILE
+           OPEN OUTPUT EMPLOYEE-INDEX-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ EMPLOYEE-ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-Flag
+                   NOT AT END
+                       MOVE EMP-ID OF EMPLOYEE-RECORD
+                           TO EMP-ID OF EMPLOYEE-INDEX-RECORD
+                       MOVE EMP-NAME OF EMPLOYEE-RECORD
+                           TO EMP-NAME OF EMPLOYEE-INDEX-RECORD
+                       MOVE EMP-BIRTHDAY OF EMPLOYEE-RECORD
+                           TO EMP-BIRTHDAY OF EMPLOYEE-INDEX-RECORD
+                       MOVE EMP-LANG-CODE OF EMPLOYEE-RECORD
+                           TO EMP-LANG-CODE OF EMPLOYEE-INDEX-RECORD
+                       WRITE EMPLOYEE-INDEX-RECORD
+                           INVALID KEY
+                               DISPLAY "Duplicate employee ID skipped: "
+                                   EMP-ID OF EMPLOYEE-INDEX-RECORD
+                       END-WRITE
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-ROSTER-FILE
+           CLOSE EMPLOYEE-INDEX-FILE
+
+           STOP RUN.
+
+           END PROGRAM roster-load.
