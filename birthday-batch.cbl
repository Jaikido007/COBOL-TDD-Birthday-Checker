@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. birthday-batch.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPLOYEE-ROSTER-FILE ASSIGN TO "data/roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CHECKPOINT-FILE ASSIGN TO "data/batch.ckpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Checkpoint-Status.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE-ROSTER-FILE.
+           COPY "employee-record.cpy".
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD            PIC X(6).
+
+           WORKING-STORAGE SECTION.
+           01 WS-Date                  PIC 9(8).
+           01 WS-Birthday-Greeter      PIC X(80).
+           01 WS-EOF-Flag              PIC X VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
+           01 WS-Checkpoint-ID         PIC X(6) VALUE SPACES.
+           01 WS-Skip-Flag             PIC X VALUE 'N'.
+               88 WS-Skip-Until-Checkpoint     VALUE 'Y'.
+           01 WS-Checkpoint-Status     PIC X(2).
+               88 WS-Checkpoint-File-Missing   VALUE '35'.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Date
+
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT EMPLOYEE-ROSTER-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ EMPLOYEE-ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-Flag
+                   NOT AT END
+                       IF WS-Skip-Until-Checkpoint
+                           IF EMP-ID = WS-Checkpoint-ID
+                               MOVE 'N' TO WS-Skip-Flag
+                           END-IF
+                       ELSE
+                           CALL "birthday-checker" USING EMP-NAME,
+                                EMP-BIRTHDAY, WS-Date, EMP-LANG-CODE,
+                                WS-Birthday-Greeter
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-ROSTER-FILE
+
+           IF WS-Skip-Until-Checkpoint
+               DISPLAY "ERROR: checkpoint employee ID " WS-Checkpoint-ID
+                   " was not found in the roster -- run aborted "
+                   "without processing any employee. Check "
+                   "data/batch.ckpt against data/roster.dat."
+               STOP RUN
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-File-Missing
+               MOVE SPACES TO WS-Checkpoint-ID
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-Checkpoint-ID
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-Checkpoint-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-Checkpoint-ID NOT = SPACES
+               MOVE 'Y' TO WS-Skip-Flag
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+           END PROGRAM birthday-batch.
