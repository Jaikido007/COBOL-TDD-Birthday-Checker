@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. birthday-report.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPLOYEE-ROSTER-FILE ASSIGN TO "data/roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT UPCOMING-SORT-FILE ASSIGN TO "data/report.srt".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE-ROSTER-FILE.
+           COPY "employee-record.cpy".
+
+           SD UPCOMING-SORT-FILE.
+           01 SORT-RECORD.
+               05 SORT-Key                 PIC 9(5).
+               05 SORT-Emp-Id               PIC X(6).
+               05 SORT-Emp-Name             PIC X(30).
+               05 SORT-Emp-Birthday         PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-Today                 PIC 9(8).
+           01 WS-Today-Month           PIC 9(2).
+           01 WS-Next-Month            PIC 9(2).
+           01 WS-Emp-Month             PIC 9(2).
+           01 WS-Emp-Day               PIC 9(2).
+           01 WS-EOF-Flag              PIC X VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
+           01 WS-Sort-EOF-Flag         PIC X VALUE 'N'.
+               88 WS-Sort-EOF                  VALUE 'Y'.
+           01 WS-Report-Line           PIC X(80).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today
+           COMPUTE WS-Today-Month = FUNCTION MOD (WS-Today, 10000) / 100
+           COMPUTE WS-Next-Month = WS-Today-Month + 1
+           IF WS-Next-Month > 12
+               MOVE 1 TO WS-Next-Month
+           END-IF
+
+           SORT UPCOMING-SORT-FILE
+               ON ASCENDING KEY SORT-Key
+               INPUT PROCEDURE IS BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-SORTED-FILE
+
+           STOP RUN.
+
+       BUILD-SORT-FILE.
+           OPEN INPUT EMPLOYEE-ROSTER-FILE
+           PERFORM UNTIL WS-EOF
+               READ EMPLOYEE-ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-Flag
+                   NOT AT END
+                       COMPUTE WS-Emp-Month =
+                           FUNCTION MOD (EMP-BIRTHDAY, 10000) / 100
+                       COMPUTE WS-Emp-Day =
+                           FUNCTION MOD (EMP-BIRTHDAY, 100)
+                       IF WS-Emp-Month = WS-Today-Month
+                           MOVE EMP-Id TO SORT-Emp-Id
+                           MOVE EMP-Name TO SORT-Emp-Name
+                           MOVE EMP-Birthday TO SORT-Emp-Birthday
+                           COMPUTE SORT-Key = WS-Emp-Day
+                           RELEASE SORT-RECORD
+                       ELSE IF WS-Emp-Month = WS-Next-Month
+                           MOVE EMP-Id TO SORT-Emp-Id
+                           MOVE EMP-Name TO SORT-Emp-Name
+                           MOVE EMP-Birthday TO SORT-Emp-Birthday
+                           COMPUTE SORT-Key = 100 + WS-Emp-Day
+                           RELEASE SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-ROSTER-FILE.
+
+       PRINT-SORTED-FILE.
+           DISPLAY "UPCOMING BIRTHDAYS THIS MONTH AND NEXT".
+           DISPLAY "EMP-ID EMP-NAME   BIRTHDAY".
+           PERFORM UNTIL WS-Sort-EOF
+               RETURN UPCOMING-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-Sort-EOF-Flag
+                   NOT AT END
+                       STRING SORT-Emp-Id " " SORT-Emp-Name " "
+                           SORT-Emp-Birthday
+                           INTO WS-Report-Line
+                       END-STRING
+                       DISPLAY WS-Report-Line
+               END-RETURN
+           END-PERFORM.
+
+           END PROGRAM birthday-report.
